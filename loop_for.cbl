@@ -1,17 +1,92 @@
        identification division.
        program-id. loop_for.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select counter-file assign to "COUNTER-VALUES.DAT"
+               organization line sequential.
+
        data division.
+       file section.
+       fd  counter-file.
+       01  counter-record pic x(12).
+
+      *> record 1 of the file: the count and sum the job is expected
+      *> to balance to once every detail record has been processed.
+       01  counter-header redefines counter-record.
+           05 ch-record-type    pic x(01).
+               88 ch-is-header value "H".
+           05 ch-control-count  pic 9(05).
+           05 ch-control-sum    pic 9(06).
+
+       01  counter-detail redefines counter-record.
+           05 cd-value           pic 9(01).
+
        working-storage section.
-           77 a PIC 9.
+           77 a PIC 9(05).
+
+           77 end-of-counters pic x value "N".
+               88 no-more-counters value "Y".
+
+           77 actual-record-count pic 9(05) value zero.
+           77 actual-sum          pic 9(06) value zero.
+
+           77 control-count       pic 9(05) value zero.
+           77 control-sum         pic 9(06) value zero.
 
        procedure division.
 
            initialize a.
 
-           perform 6 times
-               compute a = a + 1
-               display a
-           end-perform.
+           open input counter-file.
+
+           read counter-file
+               at end move "Y" to end-of-counters
+           end-read.
+
+           if not no-more-counters
+               if ch-is-header
+                   move ch-control-count to control-count
+                   move ch-control-sum   to control-sum
+                   perform until no-more-counters
+                       read counter-file
+                           at end move "Y" to end-of-counters
+                           not at end perform bump-and-display
+                       end-read
+                   end-perform
+               else
+                   display "error: missing or malformed header record"
+      *> non-zero so a calling job step can detect the rejected file.
+                   move 4 to return-code
+               end-if
+           end-if.
+
+           close counter-file.
+
+           perform check-control-totals.
+
+       goback.
+
+       bump-and-display.
+
+           compute a = a + 1
+           display a.
+
+           add 1 to actual-record-count.
+           add cd-value to actual-sum.
+
+      *> end-of-job reconciliation: flags a short or padded run
+      *> instead of letting it finish silently against a partial file.
+       check-control-totals.
 
-       stop run.
+           if actual-record-count not = control-count
+                   or actual-sum not = control-sum
+               display "control total mismatch: expected count "
+                   control-count " sum " control-sum
+                   ", actual count " actual-record-count
+                   " sum " actual-sum
+               move 4 to return-code
+           else
+               display "control totals balanced"
+           end-if.
