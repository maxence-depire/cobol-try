@@ -0,0 +1,33 @@
+//UTILBAT  JOB (ACCT),'NIGHTLY UTIL PASS',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1)
+//*
+//* NIGHTLY ARITHMETIC UTILITY PASS
+//* RUNS HELLO_WORLD, SUM, SQRT_BATCH, AND MATRIX IN SEQUENCE SO THE
+//* JOB LOG CARRIES ALL FOUR STEPS' OUTPUT TOGETHER. SQRT_BATCH READS
+//* ITS VALUES FROM SQRT-VALUES.DAT RATHER THAN PROMPTING A TERMINAL,
+//* SO THE STEP CAN RUN UNATTENDED -- MULTIPLY HAS NO SUCH FILE-DRIVEN
+//* COUNTERPART YET AND IS LEFT OUT OF THIS CHAIN UNTIL ONE EXISTS.
+//* COND= STOPS THE STREAM AS SOON AS AN EARLIER STEP POSTS A
+//* NON-ZERO RETURN CODE (SEE THE RETURN-CODE CONVENTION SHARED BY
+//* THE SUITE'S PROGRAMS) RATHER THAN RUNNING THE REMAINING STEPS
+//* AGAINST A RUN THAT ALREADY FAILED.
+//*
+//STEP010  EXEC PGM=HELLO_WORLD
+//STEPLIB  DD DSN=ARITH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SUM,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=ARITH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SQRT_BATCH,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=ARITH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=MATRIX,COND=(4,GE,STEP040)
+//STEPLIB  DD DSN=ARITH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
