@@ -0,0 +1,20 @@
+//GRADEBAT JOB (ACCT),'NIGHTLY GRADING RUN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1)
+//*
+//* NIGHTLY GRADING BATCH WINDOW
+//* CONDITIONS READS STUDENTS.DAT, WRITES THE TRANSCRIPT REPORT, AND
+//* WRITES THE END-OF-NIGHT CONTROL SUMMARY ALL IN ONE PASS -- THE
+//* CONTROL SUMMARY'S TOTALS ARE ACCUMULATED WHILE THE STUDENTS FILE
+//* IS BEING READ, SO THOSE THREE PIECES OF THE NIGHT'S WORK HAVE TO
+//* STAY ONE STEP RATHER THAN THREE, OR A RESTART COULD REPEAT THE
+//* TRANSCRIPT FOR STUDENTS THE SUMMARY STEP ALREADY COUNTED.
+//*
+//* IF THE STEP ABENDS OR IS CANCELLED MID-COHORT, RESUBMIT THIS JOB
+//* WITH RESTART=STEP010 -- CONDITIONS PICKS BACK UP AFTER THE LAST
+//* STUDENT-ID CHECKPOINTED TO GRADE-CHECKPOINT.DAT RATHER THAN
+//* RE-GRADING THE WHOLE COHORT FROM STUDENT ONE.
+//*
+//STEP010  EXEC PGM=CONDITIONS,RD=R
+//STEPLIB  DD DSN=ARITH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
