@@ -0,0 +1,51 @@
+       identification division.
+       program-id. sqrt_decimal.
+
+       data division.
+       working-storage section.
+           77 a pic 9(5)v99.
+           77 b pic 9(5)v99.
+           77 valid-input pic x value "N".
+               88 input-is-valid value "Y".
+           77 saw-invalid-entry pic x value "N".
+
+       screen section.
+
+           copy promptfield replacing
+               SCREEN-NAME by ask_a
+               FIELD-LINE  by 1
+               PROMPT-TEXT by "a="
+               ==FIELD-PIC== by ==9(5).99==
+               TARGET-FIELD by a.
+
+           1 show_b.
+               2 line 2 col 1 "b=".
+               2 pic 9(5).99 from b.
+
+       procedure division.
+
+           perform until input-is-valid
+
+               display ask_a
+               accept ask_a
+
+               if a = zero
+                   display "error: a must be greater than zero"
+                   move "N" to valid-input
+                   move "Y" to saw-invalid-entry
+               else
+                   move "Y" to valid-input
+               end-if
+
+           end-perform.
+
+           compute b rounded = function sqrt(a).
+
+           display show_b.
+
+      *> non-zero so a calling job step can detect the rejected entry.
+           if saw-invalid-entry = "Y"
+               move 4 to return-code
+           end-if.
+
+       stop run.
