@@ -1,29 +1,92 @@
        identification division.
        program-id. sqrt_program.
 
+       environment division.
+       input-output section.
+       file-control.
+           select accept-audit-file assign to "ACCEPT-AUDIT.DAT"
+               organization line sequential
+               file status is accept-audit-status.
+
        data division.
+       file section.
+       fd  accept-audit-file.
+       01  accept-audit-record.
+           copy acceptaudit.
+
        working-storage section.
-           77 a pic 999.
-           77 b pic 999.
+           copy arithfields.
+           copy rangefields.
+           77 valid-input pic x value "N".
+               88 input-is-valid value "Y".
+           77 saw-invalid-entry pic x value "N".
+
+           77 run-timestamp pic x(15).
+
+           77 accept-audit-status pic xx.
 
        screen section.
 
-           1 ask_a.
-               2 line 1 col 1 'a='.
-               2 pic 999 to a required.
+           copy promptfield replacing
+               SCREEN-NAME by ask_a
+               FIELD-LINE  by 1
+               PROMPT-TEXT by "a="
+               FIELD-PIC   by 999
+               TARGET-FIELD by a.
 
            1 show_b.
                2 line 2 col 1 "b=".
                2 pic 999 from b.
+               2 line 3 col 1 "run: ".
+               2 pic x(15) from run-timestamp.
 
        procedure division.
 
-       display ask_a.
-       accept ask_a.
+           perform until input-is-valid
+
+               display ask_a
+               accept ask_a
+               move "A" to aad-field-name
+               move a   to aad-value
+               perform log-accept-event
+
+               move a   to rc-value
+               move 1   to rc-min
+               move 999 to rc-max
+               call "rangecheck" using rc-value rc-min rc-max rc-valid
+
+               if rc-value-in-range
+                   move "Y" to valid-input
+               else
+                   display "error: a must be greater than zero"
+                   move "N" to valid-input
+                   move "Y" to saw-invalid-entry
+               end-if
+
+           end-perform.
+
+           call "sqrt_calc" using a b.
+
+           move function current-date to run-timestamp.
+           display show_b.
+
+      *> non-zero so a calling job step can detect the rejected entry.
+           if saw-invalid-entry = "Y"
+               move 4 to return-code
+           end-if.
+
+       goback.
 
-       move function sqrt(a) to b.
+      *> compliance input trail: every ACCEPT into a.field that feeds
+      *> the calculation below is logged here with the value entered.
+       log-accept-event.
 
-       display show_b.                                                   
+           move "sqrt_program" to aad-program-name.
+           move function current-date to aad-timestamp.
 
-       stop run.
-       
\ No newline at end of file
+           open extend accept-audit-file.
+           if accept-audit-status = "35"
+               open output accept-audit-file
+           end-if.
+           write accept-audit-record.
+           close accept-audit-file.
