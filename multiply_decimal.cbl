@@ -0,0 +1,66 @@
+       identification division.
+       program-id. multiply_decimal.
+
+       data division.
+       working-storage section.
+           77 a PIC 9(5)v99.
+           77 b PIC 9(5)v99.
+           77 c PIC 9(7)v99.
+           77 valid-input pic x value "N".
+               88 input-is-valid value "Y".
+           77 saw-invalid-entry pic x value "N".
+
+       screen section.
+
+           copy promptfield replacing
+               SCREEN-NAME by ask_a
+               FIELD-LINE  by 1
+               PROMPT-TEXT by "a="
+               ==FIELD-PIC== by ==9(5).99==
+               TARGET-FIELD by a.
+
+           copy promptfield replacing
+               SCREEN-NAME by ask_b
+               FIELD-LINE  by 2
+               PROMPT-TEXT by "b="
+               ==FIELD-PIC== by ==9(5).99==
+               TARGET-FIELD by b.
+
+           1 show_c.
+               2 line 3 col 1 "c=".
+               2 pic 9(7).99 from c.
+
+       procedure division.
+
+           initialize a.
+           initialize b.
+           initialize c.
+
+           perform until input-is-valid
+
+               display ask_a
+               accept ask_a
+
+               display ask_b
+               accept ask_b
+
+               if a * b > 9999999.99
+                   display "error: a * b too large, try again"
+                   move "N" to valid-input
+                   move "Y" to saw-invalid-entry
+               else
+                   move "Y" to valid-input
+               end-if
+
+           end-perform.
+
+           compute c = a * b.
+
+           display show_c.
+
+      *> non-zero so a calling job step can detect the rejected entry.
+           if saw-invalid-entry = "Y"
+               move 4 to return-code
+           end-if.
+
+       stop run.
