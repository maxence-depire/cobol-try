@@ -1,18 +1,36 @@
        identification division.
-       program-id. loop_for_increment.                                            
-       
+       program-id. loop_for_increment.
+
+       environment division.
+       input-output section.
+       file-control.
+           select checkpoint-file assign to "LOOP-CHECKPOINT.DAT"
+               organization line sequential
+               file status is checkpoint-file-status.
+
        data division.
+       file section.
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05 cp-last-value pic 99.
+
        working-storage section.
            77 a PIC 99.
 
+           77 checkpoint-file-status pic xx.
+           77 restart-value pic 99 value 1.
+
        procedure division.
 
-           initialize a.
+           perform read-checkpoint.
 
-           perform varying a from 1 by 1 until a > 10
+           perform varying a from restart-value by 1 until a > 10
                display a
+               perform write-checkpoint
            end-perform.
 
+           perform reset-checkpoint.
+
            perform test before varying a from 1 by 1 until a > 10
                display a
            end-perform.
@@ -21,4 +39,32 @@
                display a
            end-perform.
 
-       stop run.
+       goback.
+
+      *> resumes a prior run that stopped mid-loop: the checkpoint file
+      *> holds the last value displayed, so restart picks up one past it.
+       read-checkpoint.
+
+           open input checkpoint-file.
+           if checkpoint-file-status = "00"
+               read checkpoint-file
+                   not at end compute restart-value = cp-last-value + 1
+               end-read
+               close checkpoint-file
+           end-if.
+
+       write-checkpoint.
+
+           move a to cp-last-value.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+      *> loop ran to completion, so the next run should start at 1
+      *> again rather than treating this run as interrupted.
+       reset-checkpoint.
+
+           move zero to cp-last-value.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
