@@ -1,9 +1,42 @@
        *>    Compile with the command : cobc -x <scirpt.name.cbl>
-       
+
        identification division.     *> Ligne qui symbolise la division de configuraiton.
        program-id. hello_world.     *> Nom du programme.
-       
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select lang-file assign to "LANG-FLAG.DAT"
+               organization line sequential
+               file status is lang-file-status.
+
+       data division.
+       file section.
+       fd  lang-file.
+       01  lang-record pic x(01).
+
+       working-storage section.
+           copy langflag.
+           77 lang-file-status pic xx.
+
        procedure division.          *> Ligne qui symbolise le début de la division instruction.
-           display 'Hello World !'. *> Instruction 'print' dans la console.
-       stop run.                    *> Arrêt de l'éxecution.
\ No newline at end of file
+
+           perform read-lang-flag.
+
+           if lang-is-french
+               display 'Bonjour le monde !'
+           else
+               display 'Hello World !'       *> Instruction 'print' dans la console.
+           end-if.
+
+       goback.                    *> Arrêt de l'éxecution.
+
+       read-lang-flag.
+
+           open input lang-file.
+           if lang-file-status = "00"
+               read lang-file
+                   not at end move lang-record to lang-flag
+               end-read
+               close lang-file
+           end-if.
