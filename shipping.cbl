@@ -0,0 +1,8 @@
+       identification division.
+       program-id. shipping.
+
+       procedure division.
+
+           display "processing shipping task".
+
+       goback.
