@@ -1,31 +1,84 @@
        identification division.
        program-id. matrix.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select control-file assign to "MATRIX-CONTROL.DAT"
+               organization line sequential.
+
+           select report-file assign to "MATRIX-REPORT.DAT"
+               organization line sequential.
+
+           select csv-file assign to "MATRIX-GRID.CSV"
+               organization line sequential.
+
        data division.
+       file section.
+       fd  control-file.
+       01  control-record.
+           05 cr-rows pic 99.
+           05 cr-cols pic 99.
+
+       fd  report-file.
+       01  report-line pic x(80).
+
+      *> one LIGNE per record, comma-delimited, so the grid can be
+      *> opened directly in a spreadsheet instead of retyped from the
+      *> SCREEN SECTION display.
+       fd  csv-file.
+       01  csv-line pic x(80).
+
        working-storage section.
-       
+
        77 a pic 99.
        77 b pic 99.
-       77 c pic 99.
+       77 c pic 999.
 
        77 col_index pic 99.
        77 line_index pic 99.
 
+       77 rows_count pic 99 value 3.
+       77 cols_count pic 99 value 5.
+
+       77 row-sum pic 9(05).
+
+       77 run-timestamp pic x(15).
+
+       01 col-sums.
+           05 col-sum occurs 20 times pic 9(05).
+
+       01 print-detail.
+           05 pd-cell occurs 20 times pic zz9 .
+           05 filler pic x(02) value spaces.
+           05 pd-row-sum pic zzzz9.
+
+       77 csv-ptr           pic 9(03).
+       77 csv-cell-text     pic zz9.
+       77 csv-cell-trimmed  pic x(03).
+
        01 tab.
-           02 ligne occurs 3.
-               03 cellule pic 9 occurs 5.        
+           02 ligne occurs 1 to 20 times depending on rows_count.
+               03 cellule pic 999
+                   occurs 1 to 20 times depending on cols_count.
 
        screen section.
 
        1 clean_screen.
            2 blank screen.
 
+       1 show_run_header.
+           2 line 1 col 1 'run: '.
+           2 pic x(15) from run-timestamp.
+
        1 display_temp.
            2 line line_index col col_index '.'.
-           2 pic 99 from c.                                                  
+           2 pic 999 from c.
 
        procedure division.
-       
+
+       perform read-grid-size.
+
        initialize a.
        initialize b.
        initialize c.
@@ -36,16 +89,19 @@
        move 0 to c.
 
        move 0 to col_index.
-       move 0 to line_index.
+       move 1 to line_index.
 
-       perform varying a from 1 by 1 until a > 3
+       move function current-date to run-timestamp.
+       display show_run_header.
+
+       perform varying a from 1 by 1 until a > rows_count
 
            compute line_index = line_index + 1
 
            move 0 to col_index
 
-           perform varying b from 1 by 1 until b > 4
-               compute c = c + 1                                      
+           perform varying b from 1 by 1 until b > cols_count
+               compute c = c + 1
                move c to cellule(a, b)
                display display_temp
                compute col_index = col_index + 3
@@ -53,4 +109,101 @@
 
        end-perform.
 
-       stop run.
+       perform archive-grid.
+
+       goback.
+
+       archive-grid.
+
+           perform compute-column-sums.
+
+           open output report-file.
+           open output csv-file.
+
+           perform varying a from 1 by 1 until a > rows_count
+               move spaces to print-detail
+               move 0 to row-sum
+               perform varying b from 1 by 1 until b > cols_count
+                   move cellule(a, b) to pd-cell(b)
+                   compute row-sum = row-sum + cellule(a, b)
+               end-perform
+               move row-sum to pd-row-sum
+               move print-detail to report-line
+               write report-line
+               perform write-csv-row
+               display "row " a " subtotal = " row-sum
+           end-perform.
+
+           perform varying b from 1 by 1 until b > cols_count
+               display "column " b " subtotal = " col-sum(b)
+           end-perform.
+
+           close report-file.
+           close csv-file.
+
+      *> one comma-delimited LIGNE, built cell by cell so it works for
+      *> any cols_count up to the table's 20-column limit.
+       write-csv-row.
+
+           move spaces to csv-line.
+           move 1 to csv-ptr.
+
+           perform varying b from 1 by 1 until b > cols_count
+               move cellule(a, b) to csv-cell-text
+               move function trim(csv-cell-text) to csv-cell-trimmed
+               if b = 1
+                   string csv-cell-trimmed delimited by space
+                       into csv-line
+                       with pointer csv-ptr
+                   end-string
+               else
+                   string "," delimited by size
+                          csv-cell-trimmed delimited by space
+                       into csv-line
+                       with pointer csv-ptr
+                   end-string
+               end-if
+           end-perform.
+
+           write csv-line.
+
+       compute-column-sums.
+
+           perform varying b from 1 by 1 until b > cols_count
+               move 0 to col-sum(b)
+               perform varying a from 1 by 1 until a > rows_count
+                   compute col-sum(b) = col-sum(b) + cellule(a, b)
+               end-perform
+           end-perform.
+
+       read-grid-size.
+
+           open input control-file.
+           read control-file
+               at end continue
+               not at end
+                   move cr-rows to rows_count
+                   move cr-cols to cols_count
+           end-read.
+           close control-file.
+
+           perform clamp-grid-size.
+
+      *> tab's OCCURS DEPENDING ON can only hold 1 to 20 rows/columns,
+      *> so a control record outside that range is clamped to the
+      *> nearest bound rather than driving the table past it.
+       clamp-grid-size.
+
+           if rows_count < 1
+               move 1 to rows_count
+           end-if.
+           if rows_count > 20
+               move 20 to rows_count
+           end-if.
+
+           if cols_count < 1
+               move 1 to cols_count
+           end-if.
+           if cols_count > 20
+               move 20 to cols_count
+           end-if.
