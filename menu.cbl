@@ -0,0 +1,72 @@
+       identification division.
+       program-id. menu.
+
+       data division.
+       working-storage section.
+
+           77 choice pic 99.
+
+           77 done-choosing pic x value "N".
+               88 all-done value "Y".
+
+       screen section.
+
+           1 show_menu.
+               2 blank screen.
+               2 line 1 col 1 "utility suite menu".
+               2 line 3  col 1 " 1. conditions        - grade a class".
+               2 line 4  col 1 " 2. hello_world       - say hello".
+               2 line 5  col 1 " 3. loop_for          - count a file".
+               2 line 6  col 1 " 4. loop_for_increment - step a table".
+               2 line 7  col 1 " 5. loop_while        - count down".
+               2 line 8  col 1 " 6. matrix            - build a grid".
+               2 line 9  col 1 " 7. multiply          - multiply two".
+               2 line 10 col 1 " 8. operations        - run arithmetic".
+               2 line 11 col 1 " 9. sqrt_program      - square root".
+               2 line 12 col 1 "10. sum               - add two".
+               2 line 13 col 1 "11. sum_with_input    - add keyed run".
+               2 line 14 col 1 "12. switch_case       - batch dispatch".
+               2 line 15 col 1 "13. tables_one_line   - table lookup".
+               2 line 17 col 1 " 0. exit".
+
+           copy promptfield replacing
+               SCREEN-NAME by ask_choice
+               FIELD-LINE  by 19
+               PROMPT-TEXT by "select a number: "
+               FIELD-PIC   by 99
+               TARGET-FIELD by choice.
+
+       procedure division.
+
+           perform until all-done
+
+               display show_menu
+               display ask_choice
+               accept ask_choice
+
+               perform dispatch-choice
+
+           end-perform.
+
+       stop run.
+
+       dispatch-choice.
+
+           evaluate choice
+               when 1  call "conditions"
+               when 2  call "hello_world"
+               when 3  call "loop_for"
+               when 4  call "loop_for_increment"
+               when 5  call "loop_while"
+               when 6  call "matrix"
+               when 7  call "multiply"
+               when 8  call "operations"
+               when 9  call "sqrt_program"
+               when 10 call "sum"
+               when 11 call "sum_with_input"
+               when 12 call "switch_case"
+               when 13 call "tables_one_line"
+               when 0  move "Y" to done-choosing
+               when other
+                   display "unknown choice, try again"
+           end-evaluate.
