@@ -1,42 +1,90 @@
        identification division.
-       program-id. operations.                                           
+       program-id. operations.
+
+       environment division.
+       input-output section.
+       file-control.
+           select total-file assign to "RUNNING-TOTAL.DAT"
+               organization line sequential.
 
        data division.
+       file section.
+       fd  total-file.
+       01  total-record pic s9(05)v99.
+
        working-storage section.
-           77 value_1 PIC 99.
-           77 value_2 PIC 99.
+           77 value_1 PIC s9(05)v99.
+           77 value_2 PIC s99.
            77 line_index PIC 99.
 
+           77 running-avg PIC s9(05)v99.
+
+           77 run-timestamp pic x(15).
+
        screen section.
 
        1 show_value_1.
-           2 line line_index col 1 'value_1 = '.                                
-           2 pic 99 from value_1.                                          
+           2 line line_index col 1 'value_1 = '.
+           2 pic -$$,$$9.99 from value_1.
+           2 line line_index col 20 'adds = '.
+           2 pic 99 from value_2.
+           2 line line_index col 30 'avg = '.
+           2 pic -$$,$$9.99 from running-avg.
+           2 line line_index col 50 'run: '.
+           2 pic x(15) from run-timestamp.
 
        procedure division.
 
            move 01 to line_index.
+           move function current-date to run-timestamp.
 
            initialize value_1.
+           initialize value_2.
+           perform compute-running-average.
            display show_value_1.
            add 01 to line_index.
 
            move 10 to value_1.
-           move 34 to value_2.
 
+           perform compute-running-average.
            display show_value_1.
            add 01 to line_index.
 
 
            add 08 to value_1.
-           
+           add 01 to value_2.
+
+           perform compute-running-average.
            display show_value_1.
            add 01 to line_index.
 
 
            add 08 to value_1.
-                                                                        
+           add 01 to value_2.
+
+           perform compute-running-average.
+           display show_value_1.
+           add 01 to line_index.
+
+           subtract 05 from value_1.
+
+           perform compute-running-average.
            display show_value_1.
            add 01 to line_index.
-                                       
-       stop run.
+
+           open output total-file.
+           move value_1 to total-record.
+           write total-record.
+           close total-file.
+
+       goback.
+
+      *> running average alongside the running total: value_1 divided
+      *> by the count of ADD operations performed so far (value_2).
+       compute-running-average.
+
+           if value_2 > zero
+               compute running-avg = value_1 / value_2
+           else
+               move zero to running-avg
+           end-if.
