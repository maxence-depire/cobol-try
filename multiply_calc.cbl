@@ -0,0 +1,16 @@
+      *> reusable multiplication subprogram behind multiply.cbl's
+      *> interactive screen -- callable directly by any future
+      *> dispatcher that only needs the arithmetic.
+       identification division.
+       program-id. multiply_calc.
+
+       data division.
+       linkage section.
+           copy arithfields.
+           77 c pic 999.
+
+       procedure division using a b c.
+
+           compute c = a * b.
+
+       goback.
