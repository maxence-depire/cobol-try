@@ -0,0 +1,57 @@
+       identification division.
+       program-id. sqrt_batch.
+
+       environment division.
+       input-output section.
+       file-control.
+           select values-file assign to "SQRT-VALUES.DAT"
+               organization line sequential.
+
+           select results-file assign to "SQRT-RESULTS.DAT"
+               organization line sequential.
+
+       data division.
+       file section.
+       fd  values-file.
+       01  values-record.
+           05 vr-a pic 999.
+
+       fd  results-file.
+       01  results-record.
+           05 rr-a pic zz9.
+           05 filler pic x(02) value space.
+           05 rr-b pic zz9.
+
+       working-storage section.
+           77 a pic 999.
+           77 b pic 999.
+
+           77 end-of-values pic x value "N".
+               88 no-more-values value "Y".
+
+       procedure division.
+
+           open input values-file.
+           open output results-file.
+
+           perform until no-more-values
+               read values-file
+                   at end move "Y" to end-of-values
+                   not at end perform compute-and-write
+               end-read
+           end-perform.
+
+           close values-file.
+           close results-file.
+
+       stop run.
+
+       compute-and-write.
+
+           move vr-a to a.
+           compute b rounded = function sqrt(a).
+
+           move spaces to results-record.
+           move a to rr-a.
+           move b to rr-b.
+           write results-record.
