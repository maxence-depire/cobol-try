@@ -0,0 +1,16 @@
+      *> reusable addition subprogram behind sum.cbl -- callable
+      *> directly by any future dispatcher that only needs the
+      *> arithmetic.
+       identification division.
+       program-id. sum_calc.
+
+       data division.
+       linkage section.
+           copy arithfields.
+           77 c pic s9(03).
+
+       procedure division using a b c.
+
+           compute c = a + b.
+
+       goback.
