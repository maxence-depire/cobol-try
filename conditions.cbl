@@ -1,31 +1,751 @@
        identification division.
        program-id. conditions.
 
+       environment division.
+       input-output section.
+       file-control.
+           select students-file assign to "STUDENTS.DAT"
+               organization line sequential.
+
+           select transcript-file assign to "TRANSCRIPT.DAT"
+               organization line sequential.
+
+           select exceptions-file assign to "EXCEPTIONS.DAT"
+               organization line sequential.
+
+           select grade-report-file assign to "GRADE-REPORT.DAT"
+               organization line sequential.
+
+           select checkpoint-file assign to "GRADE-CHECKPOINT.DAT"
+               organization line sequential
+               file status is checkpoint-file-status.
+
+           select scales-file assign to "SCALES.DAT"
+               organization line sequential.
+
+           select lang-file assign to "LANG-FLAG.DAT"
+               organization line sequential
+               file status is lang-file-status.
+
+           select history-file assign to "HISTORY.DAT"
+               organization indexed
+               access mode is dynamic
+               record key is hr-history-key
+               file status is history-file-status.
+
+           select history-seq-file assign to "HISTORY-SEQ.DAT"
+               organization line sequential
+               file status is history-seq-status.
+
        data division.
+       file section.
+       fd  students-file.
+       01  students-record.
+           copy studrec.
+
+       fd  transcript-file.
+       01  transcript-line pic x(40).
+
+       fd  exceptions-file.
+       01  exceptions-line pic x(40).
+
+       fd  grade-report-file.
+       01  grade-report-line pic x(40).
+
+      *> the last student-id checkpointed, plus the class/term control
+      *> break and class-level running sums that were in progress at
+      *> that point, so a restart resumes the interrupted class/term's
+      *> MOY CLASSE subtotal instead of starting it over from zero.
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05 ckpt-last-student-id     pic x(05).
+           05 ckpt-class-code          pic x(05).
+           05 ckpt-term-code           pic x(04).
+           05 ckpt-class-sum-note-coef pic 9(07)v99.
+           05 ckpt-class-sum-coef      pic 9(05).
+           05 ckpt-count-echec         pic 9(04).
+           05 ckpt-count-passable      pic 9(04).
+           05 ckpt-count-assez-bien    pic 9(04).
+           05 ckpt-count-bien          pic 9(04).
+           05 ckpt-count-parfait       pic 9(04).
+           05 ckpt-count-students      pic 9(04).
+
+       fd  scales-file.
+       01  scales-record.
+           copy scaledef.
+
+       fd  lang-file.
+       01  lang-record pic x(01).
+
+       fd  history-file.
+           copy historyrec.
+
+       fd  history-seq-file.
+       01  history-seq-record.
+           05 hsr-last-seq pic 9(06).
+
        working-storage section.
-           
-           77 note pic 99v99.                                           
-           88 passable value 10 thru 11.99.
-           88 assez_bien value 12 thru 13.99.
-           88 bien value 14 thru 19.99.                                    
-           88 parfait value 20.
 
-           77 coef pic 99.
+           copy langflag.
+           77 lang-file-status pic xx.
+
+           77 history-file-status pic xx.
+           77 history-seq-status  pic xx.
+           77 history-seq         pic 9(06) value zero.
+
+           77 end-of-students pic x value "N".
+               88 no-more-students value "Y".
+
+           77 scales-eof pic x value "N".
+               88 end-of-scales value "Y".
+
+           77 mention pic x(10).
+
+      *> checkpoint/restart for a long grading run: every
+      *> checkpoint-interval students finalized, the last student-id
+      *> done is saved to GRADE-CHECKPOINT.DAT so an interrupted run
+      *> over a large cohort can restart after that student instead
+      *> of from the first record in STUDENTS.DAT.
+           77 checkpoint-file-status  pic xx.
+           77 checkpoint-interval     pic 9(04) value 10.
+           77 students-since-checkpoint pic 9(04) value zero.
+           77 restart-student-id      pic x(05) value spaces.
+           77 skip-to-restart         pic x value "N".
+               88 skip-in-progress value "Y".
+
+      *> class-code/term-code/student-id concatenated, in that order,
+      *> so a single comparison against the checkpointed position
+      *> honors the same class/term major break the file itself is
+      *> sorted by -- student-id alone isn't unique across classes.
+           77 restart-key             pic x(14) value spaces.
+           77 current-record-key      pic x(14).
+
+           77 prev-student-id pic x(05) value spaces.
+           77 sum-note-coef   pic 9(06)v99 value zero.
+           77 sum-coef        pic 9(04) value zero.
+           77 weighted-avg    pic 99v99 value zero.
+
+      *> the value classify-with-scale-table/classify-with-default-
+      *> scale actually grade -- a subject's own note for
+      *> evaluate-student, or a student's overall weighted-avg for
+      *> tally-student-mention -- so both paragraphs consult the same
+      *> per-class SCALES.DAT boundaries instead of the control report
+      *> re-testing against a second, hardcoded set of cut points.
+           77 classify-value pic 9(02)v99.
+               88 cv-is-echec      value 0 thru 9.99.
+               88 cv-is-passable   value 10 thru 11.99.
+               88 cv-is-assez-bien value 12 thru 13.99.
+               88 cv-is-bien       value 14 thru 19.99.
+               88 cv-is-parfait    value 20.
+
+      *> end-of-night tallies: how many students' final averages
+      *> landed in each mention, for the one-page control report.
+           77 count-echec      pic 9(04) value zero.
+           77 count-passable   pic 9(04) value zero.
+           77 count-assez-bien pic 9(04) value zero.
+           77 count-bien       pic 9(04) value zero.
+           77 count-parfait    pic 9(04) value zero.
+           77 count-students   pic 9(04) value zero.
+
+      *> class/term is the major control break, student-id the minor
+      *> one nested inside it -- STUDENTS.DAT must arrive sorted by
+      *> class-code, then term-code, then student-id for the subtotals
+      *> below to come out right, the same way any sequential batch
+      *> report here assumes its input already carries the sort order
+      *> its control breaks rely on.
+           77 prev-class-code pic x(05) value spaces.
+           77 prev-term-code  pic x(04) value spaces.
+           77 class-sum-note-coef pic 9(07)v99 value zero.
+           77 class-sum-coef      pic 9(05) value zero.
+           77 class-avg           pic 99v99 value zero.
+
+           77 boundary        pic 99v99.
+           77 boundary-diff   pic s9(02)v99.
+           77 near-boundary   pic x value "N".
+               88 is-near-boundary value "Y".
+
+           77 scale-count     pic 9(03) value zero.
+           77 scale-idx       pic 9(03).
+           77 scale-found     pic x value "N".
+               88 scale-was-found value "Y".
+
+           01 scale-table.
+               05 scale-entry occurs 50 times.
+                   10 se-class-code   pic x(05).
+                   10 se-subject-id   pic x(05).
+                   10 se-passable-min pic 9(02)v99.
+                   10 se-assez-min    pic 9(02)v99.
+                   10 se-bien-min     pic 9(02)v99.
+                   10 se-parfait-min  pic 9(02)v99.
+
+           01 transcript-detail.
+               05 filler            pic x      value space.
+               05 td-class-code     pic x(05).
+               05 filler            pic x      value space.
+               05 td-term-code      pic x(04).
+               05 filler            pic x      value space.
+               05 td-student-id     pic x(05).
+               05 filler            pic x(02)  value space.
+               05 td-note           pic z9.99.
+               05 filler            pic x(02)  value space.
+               05 td-coef           pic z9.
+               05 filler            pic x(02)  value space.
+               05 td-mention        pic x(10).
+
+           01 summary-detail.
+               05 filler            pic x      value space.
+               05 sd-label          pic x(12).
+               05 filler            pic x(02)  value space.
+               05 sd-count          pic zzz9.
+
+           01 exception-detail.
+               05 filler            pic x      value space.
+               05 ed-student-id     pic x(05).
+               05 filler            pic x(02)  value space.
+               05 ed-note           pic z9.99.
+               05 filler            pic x(02)  value space.
+               05 ed-message        pic x(25) value
+                   "near grade boundary".
 
        procedure division.
-       
-           initialize note.
-           initialize coef.
 
-           move 20 to note.
-           move 04 to coef.
+           perform read-lang-flag.
+
+           perform load-scale-table.
+
+           perform read-checkpoint.
+
+           open input students-file.
+           open output transcript-file.
+           open output exceptions-file.
+
+           perform until no-more-students
+               read students-file
+                   at end move "Y" to end-of-students
+                   not at end
+                       if skip-in-progress
+                           perform skip-or-resume-record
+                       else
+                           perform process-student-record
+                       end-if
+               end-read
+           end-perform.
+
+           if prev-student-id not = spaces
+               perform finalize-average
+           end-if.
+
+           if prev-class-code not = spaces
+               perform finalize-class-term
+           end-if.
+
+           perform write-grade-summary-report.
+
+           perform reset-checkpoint.
+
+           close students-file.
+           close transcript-file.
+           close exceptions-file.
+
+       goback.
+
+      *> restarting mid-cohort: discard records up through the last
+      *> checkpointed class/term/student-id position, then fall
+      *> through to normal processing once the file position passes
+      *> it -- class-code/term-code are carried in the comparison,
+      *> not just student-id, since student-id is only unique within
+      *> a class/term, not across the whole file.
+       skip-or-resume-record.
+
+           string class-code delimited by size
+                  term-code  delimited by size
+                  student-id delimited by size
+               into current-record-key.
+
+           if current-record-key > restart-key
+               move "N" to skip-to-restart
+               perform process-student-record
+           end-if.
+
+      *> picks up where an interrupted run left off, if anything was
+      *> ever checkpointed -- including the class/term that was open,
+      *> its running sums, and the end-of-night mention tallies, so
+      *> the resumed MOY CLASSE subtotal and GRADE-REPORT.DAT both
+      *> carry every pre-checkpoint student's contribution.
+       read-checkpoint.
+
+           open input checkpoint-file.
+           if checkpoint-file-status = "00"
+               read checkpoint-file
+                   not at end
+                       move ckpt-last-student-id to restart-student-id
+                       move ckpt-class-code to prev-class-code
+                       move ckpt-term-code  to prev-term-code
+                       move ckpt-class-sum-note-coef
+                           to class-sum-note-coef
+                       move ckpt-class-sum-coef to class-sum-coef
+                       move ckpt-count-echec      to count-echec
+                       move ckpt-count-passable   to count-passable
+                       move ckpt-count-assez-bien to count-assez-bien
+                       move ckpt-count-bien       to count-bien
+                       move ckpt-count-parfait    to count-parfait
+                       move ckpt-count-students   to count-students
+                       string ckpt-class-code delimited by size
+                              ckpt-term-code  delimited by size
+                              ckpt-last-student-id delimited by size
+                           into restart-key
+               end-read
+               close checkpoint-file
+           end-if.
+
+           if restart-student-id not = spaces
+               move "Y" to skip-to-restart
+           end-if.
+
+      *> every checkpoint-interval students finalized, remember the
+      *> last one done, the class/term control break and class-level
+      *> sums in progress at that point, and the end-of-night mention
+      *> tallies accumulated so far, so a restart has somewhere to
+      *> resume from and the control report still covers the whole
+      *> night, not just the students processed since the last
+      *> checkpoint.
+       write-checkpoint.
+
+           add 1 to students-since-checkpoint.
+
+           if students-since-checkpoint >= checkpoint-interval
+               move prev-student-id to ckpt-last-student-id
+               move prev-class-code to ckpt-class-code
+               move prev-term-code  to ckpt-term-code
+               move class-sum-note-coef to ckpt-class-sum-note-coef
+               move class-sum-coef to ckpt-class-sum-coef
+               move count-echec      to ckpt-count-echec
+               move count-passable   to ckpt-count-passable
+               move count-assez-bien to ckpt-count-assez-bien
+               move count-bien       to ckpt-count-bien
+               move count-parfait    to ckpt-count-parfait
+               move count-students   to ckpt-count-students
+               open output checkpoint-file
+               write checkpoint-record
+               close checkpoint-file
+               move zero to students-since-checkpoint
+           end-if.
+
+      *> the run reached the end of the file cleanly, so the next run
+      *> should start at student one again rather than treating this
+      *> run as interrupted.
+       reset-checkpoint.
+
+           move spaces to ckpt-last-student-id
+           move spaces to ckpt-class-code
+           move spaces to ckpt-term-code
+           move zero to ckpt-class-sum-note-coef
+           move zero to ckpt-class-sum-coef
+           move zero to ckpt-count-echec
+           move zero to ckpt-count-passable
+           move zero to ckpt-count-assez-bien
+           move zero to ckpt-count-bien
+           move zero to ckpt-count-parfait
+           move zero to ckpt-count-students
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       read-lang-flag.
+
+           open input lang-file.
+           if lang-file-status = "00"
+               read lang-file
+                   not at end move lang-record to lang-flag
+               end-read
+               close lang-file
+           end-if.
+
+      *> allocates the next sequence number for today's audit trail;
+      *> the counter itself lives in a one-record control file so it
+      *> survives between runs.
+       get-next-history-seq.
+
+           move zero to history-seq.
+
+           open input history-seq-file.
+           if history-seq-status = "00"
+               read history-seq-file
+                   not at end compute history-seq = hsr-last-seq + 1
+               end-read
+               close history-seq-file
+           end-if.
+
+           if history-seq = zero
+               move 1 to history-seq
+           end-if.
+
+           move history-seq to hsr-last-seq.
+           open output history-seq-file.
+           write history-seq-record.
+           close history-seq-file.
+
+       write-history-record.
+
+           move spaces to history-record.
+           move function current-date(1:8) to hr-run-date.
+           move history-seq to hr-run-seq.
+           move "conditions" to hr-program-name.
+           move prev-student-id to hr-identifier.
+           move "AVERAGE" to hr-label-1.
+           move weighted-avg to hr-value-1.
+
+           open i-o history-file.
+           if history-file-status = "35"
+               open output history-file
+           end-if.
+           write history-record.
+           close history-file.
 
-           if bien or parfait then                                   
-               display "C est une bonne note Ã§a"
-           end-if.         
+       write-class-history-record.
+
+           move spaces to history-record.
+           move function current-date(1:8) to hr-run-date.
+           move history-seq to hr-run-seq.
+           move "conditions" to hr-program-name.
+           string prev-class-code delimited by size
+                  "/" delimited by size
+                  prev-term-code delimited by size
+                  into hr-identifier.
+           move "AVERAGE" to hr-label-1.
+           move class-avg to hr-value-1.
+
+           open i-o history-file.
+           if history-file-status = "35"
+               open output history-file
+           end-if.
+           write history-record.
+           close history-file.
+
+       load-scale-table.
+
+           open input scales-file.
+
+           perform until end-of-scales
+               read scales-file
+                   at end move "Y" to scales-eof
+                   not at end perform add-scale-entry
+               end-read
+           end-perform.
+
+           close scales-file.
+
+       add-scale-entry.
+
+           add 1 to scale-count.
+           move scale-class-code   to se-class-code(scale-count).
+           move scale-subject-id   to se-subject-id(scale-count).
+           move scale-passable-min to se-passable-min(scale-count).
+           move scale-assez-min    to se-assez-min(scale-count).
+           move scale-bien-min     to se-bien-min(scale-count).
+           move scale-parfait-min  to se-parfait-min(scale-count).
+
+       process-student-record.
+
+           if class-code not = prev-class-code
+                   or term-code not = prev-term-code
+               if prev-student-id not = spaces
+                   perform finalize-average
+               end-if
+               if prev-class-code not = spaces
+                   perform finalize-class-term
+               end-if
+               move class-code to prev-class-code
+               move term-code to prev-term-code
+               move zero to class-sum-note-coef
+               move zero to class-sum-coef
+               move spaces to prev-student-id
+           end-if.
+
+           if student-id not = prev-student-id
+               if prev-student-id not = spaces
+                   perform finalize-average
+               end-if
+               move student-id to prev-student-id
+               move zero to sum-note-coef
+               move zero to sum-coef
+           end-if.
+
+           perform evaluate-student.
+
+           compute sum-note-coef = sum-note-coef + (note * coef).
+           add coef to sum-coef.
+
+           compute class-sum-note-coef =
+               class-sum-note-coef + (note * coef).
+           add coef to class-sum-coef.
+
+       finalize-average.
+
+           if sum-coef > zero
+               compute weighted-avg = sum-note-coef / sum-coef
+           else
+               move zero to weighted-avg
+           end-if.
+
+           move spaces to transcript-detail.
+           move prev-class-code to td-class-code.
+           move prev-term-code to td-term-code.
+           move prev-student-id to td-student-id.
+           move weighted-avg to td-note.
+           move "MOYENNE" to td-mention.
+
+           move transcript-detail to transcript-line.
+           write transcript-line.
+
+           perform tally-student-mention.
+
+           perform get-next-history-seq.
+           perform write-history-record.
+
+           perform write-checkpoint.
+
+      *> tallies this student's final average into the end-of-night
+      *> control report's per-mention counts -- classified against the
+      *> same per-class SCALES.DAT boundaries evaluate-student used for
+      *> this student's last subject (scale-idx/scale-found are still
+      *> that subject's lookup result), not a second hardcoded scale.
+       tally-student-mention.
+
+           add 1 to count-students.
+
+           move weighted-avg to classify-value.
+
+           if scale-was-found
+               perform classify-with-scale-table
+           else
+               perform classify-with-default-scale
+           end-if.
+
+           evaluate mention
+               when "PARFAIT"    add 1 to count-parfait
+               when "BIEN"       add 1 to count-bien
+               when "ASSEZ BIEN" add 1 to count-assez-bien
+               when "PASSABLE"   add 1 to count-passable
+               when other        add 1 to count-echec
+           end-evaluate.
+
+      *> one-page end-of-night control report: how many students
+      *> landed in each mention across the whole grading batch.
+       write-grade-summary-report.
+
+           open output grade-report-file.
+
+           move spaces to summary-detail.
+           move "TOTAL" to sd-label.
+           move count-students to sd-count.
+           move summary-detail to grade-report-line.
+           write grade-report-line.
+
+           move spaces to summary-detail.
+           move "PARFAIT" to sd-label.
+           move count-parfait to sd-count.
+           move summary-detail to grade-report-line.
+           write grade-report-line.
+
+           move spaces to summary-detail.
+           move "BIEN" to sd-label.
+           move count-bien to sd-count.
+           move summary-detail to grade-report-line.
+           write grade-report-line.
+
+           move spaces to summary-detail.
+           move "ASSEZ BIEN" to sd-label.
+           move count-assez-bien to sd-count.
+           move summary-detail to grade-report-line.
+           write grade-report-line.
+
+           move spaces to summary-detail.
+           move "PASSABLE" to sd-label.
+           move count-passable to sd-count.
+           move summary-detail to grade-report-line.
+           write grade-report-line.
+
+           move spaces to summary-detail.
+           move "ECHEC" to sd-label.
+           move count-echec to sd-count.
+           move summary-detail to grade-report-line.
+           write grade-report-line.
+
+           close grade-report-file.
+
+      *> class/term major-break subtotal: the weighted average across
+      *> every note/coef pair seen for this class and term, the same
+      *> way finalize-average weights within a single student.
+       finalize-class-term.
+
+           if class-sum-coef > zero
+               compute class-avg = class-sum-note-coef / class-sum-coef
+           else
+               move zero to class-avg
+           end-if.
+
+           move spaces to transcript-detail.
+           move prev-class-code to td-class-code.
+           move prev-term-code to td-term-code.
+           move spaces to td-student-id.
+           move class-avg to td-note.
+           move "MOY CLASSE" to td-mention.
+
+           move transcript-detail to transcript-line.
+           write transcript-line.
+
+           perform get-next-history-seq.
+           perform write-class-history-record.
+
+       evaluate-student.
+
+           move note to classify-value.
+
+           perform find-scale-for-student.
+
+           if scale-was-found
+               perform classify-with-scale-table
+           else
+               perform classify-with-default-scale
+           end-if.
+
+           if mention = "BIEN" or mention = "PARFAIT" then
+               if lang-is-french
+                   display "c'est une bonne note ca"
+               else
+                   display "that's a good grade"
+               end-if
+           end-if.
+
+           if mention = "ECHEC" then
+               if lang-is-french
+                   display "en echec, a revoir"
+               else
+                   display "failing, needs review"
+               end-if
+           end-if.
 
            if coef > 2 then
-               display "ah ouais gros coef"
-           end-if.                                                       
+               if lang-is-french
+                   display "ah ouais gros coef"
+               else
+                   display "whoa, that's a heavy coefficient"
+               end-if
+           end-if.
+
+           perform check-boundary-exception.
+
+           perform write-transcript-line.
+
+       find-scale-for-student.
+
+           move "N" to scale-found.
+
+           perform varying scale-idx from 1 by 1
+                   until scale-idx > scale-count or scale-was-found
+               if se-class-code(scale-idx) = class-code
+                       and se-subject-id(scale-idx) = subject-id
+                   move "Y" to scale-found
+               end-if
+           end-perform.
+
+           if scale-was-found
+               compute scale-idx = scale-idx - 1
+           end-if.
+
+       classify-with-scale-table.
+
+           evaluate true
+               when classify-value >= se-parfait-min(scale-idx)
+                   move "PARFAIT"    to mention
+               when classify-value >= se-bien-min(scale-idx)
+                   move "BIEN"       to mention
+               when classify-value >= se-assez-min(scale-idx)
+                   move "ASSEZ BIEN" to mention
+               when classify-value >= se-passable-min(scale-idx)
+                   move "PASSABLE"   to mention
+               when other
+                   move "ECHEC"      to mention
+           end-evaluate.
+
+       classify-with-default-scale.
+
+           evaluate true
+               when cv-is-parfait    move "PARFAIT"   to mention
+               when cv-is-bien       move "BIEN"      to mention
+               when cv-is-assez-bien move "ASSEZ BIEN" to mention
+               when cv-is-passable   move "PASSABLE"  to mention
+               when other            move "ECHEC"     to mention
+           end-evaluate.
+
+      *> checks note against the same four cut points
+      *> classify-with-scale-table/classify-with-default-scale just
+      *> classified it against, so a per-class scale from SCALES.DAT
+      *> and the built-in default scale are each flagged against their
+      *> own boundaries, not the other one's.
+       check-boundary-exception.
+
+           move "N" to near-boundary.
+
+           if scale-was-found
+               move se-passable-min(scale-idx) to boundary
+           else
+               move 10.00 to boundary
+           end-if.
+           compute boundary-diff = function abs(note - boundary).
+           if boundary-diff <= 0.5
+               move "Y" to near-boundary
+           end-if.
+
+           if scale-was-found
+               move se-assez-min(scale-idx) to boundary
+           else
+               move 12.00 to boundary
+           end-if.
+           compute boundary-diff = function abs(note - boundary).
+           if boundary-diff <= 0.5
+               move "Y" to near-boundary
+           end-if.
+
+           if scale-was-found
+               move se-bien-min(scale-idx) to boundary
+           else
+               move 14.00 to boundary
+           end-if.
+           compute boundary-diff = function abs(note - boundary).
+           if boundary-diff <= 0.5
+               move "Y" to near-boundary
+           end-if.
+
+           if scale-was-found
+               move se-parfait-min(scale-idx) to boundary
+           else
+               move 20.00 to boundary
+           end-if.
+           compute boundary-diff = function abs(note - boundary).
+           if boundary-diff <= 0.5
+               move "Y" to near-boundary
+           end-if.
+
+           if is-near-boundary
+               move student-id to ed-student-id
+               move note to ed-note
+               move exception-detail to exceptions-line
+               write exceptions-line
+      *> non-zero so a calling job step can detect the exception.
+               move 4 to return-code
+           end-if.
+
+       write-transcript-line.
+
+           move spaces to transcript-detail.
+           move class-code to td-class-code.
+           move term-code to td-term-code.
+           move student-id to td-student-id.
+           move note to td-note.
+           move coef to td-coef.
+           move mention to td-mention.
 
-       stop run.
+           move transcript-detail to transcript-line.
+           write transcript-line.
