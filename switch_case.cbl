@@ -1,26 +1,192 @@
        identification division.
        program-id. switch_case.
 
+       environment division.
+       input-output section.
+       file-control.
+           select transactions-file assign to "TRANSACTIONS.DAT"
+               organization line sequential.
+
+           select exceptions-file assign to "CHOICE-EXCEPTIONS.DAT"
+               organization line sequential
+               file status is exceptions-file-status.
+
+           select command-table-file assign to "COMMAND-TABLE.DAT"
+               organization line sequential.
+
+           select choice-summary-file assign to "CHOICE-SUMMARY.DAT"
+               organization line sequential.
+
        data division.
+       file section.
+       fd  transactions-file.
+       01  transactions-record.
+           05 tr-choice pic 9.
+
+       fd  exceptions-file.
+       01  exceptions-line pic x(40).
+
+       fd  command-table-file.
+       01  command-table-record.
+           copy cmdtabdef.
+
+       fd  choice-summary-file.
+       01  choice-summary-line pic x(40).
+
        working-storage section.
            77 choice PIC 9.
-       
+
+           77 exceptions-file-status pic xx.
+
+           77 run-timestamp pic x(15).
+
+           77 end-of-transactions pic x value "N".
+               88 no-more-transactions value "Y".
+
+           77 end-of-commands pic x value "N".
+               88 end-of-command-table value "Y".
+
+      *> transaction codes are looked up against this table instead of
+      *> inline WHEN literals, so a new code can be added to the menu
+      *> by adding a row to COMMAND-TABLE.DAT rather than recompiling
+      *> the EVALUATE here.
+           77 command-count pic 9(03) value zero.
+           77 command-idx   pic 9(03).
+           77 command-found pic x value "N".
+               88 command-was-found value "Y".
+
+           01 command-table.
+               05 command-entry occurs 20 times.
+                   10 ce-code-low     pic 9(01).
+                   10 ce-code-high    pic 9(01).
+                   10 ce-program-name pic x(10).
+
+           01 exception-detail.
+               05 ed-choice     pic 9.
+               05 filler        pic x(02) value space.
+               05 ed-timestamp  pic x(15).
+
+      *> one running total per possible CHOICE value (0 thru 9),
+      *> including codes nothing in the command table recognizes, so
+      *> the end-of-run summary shows which menu options actually get
+      *> used and which unrecognized codes keep showing up.
+           01 choice-counts.
+               05 choice-count occurs 10 times pic 9(05) value zero.
+
+           77 choice-idx pic 99.
+
+           01 choice-summary-detail.
+               05 filler        pic x value space.
+               05 filler        pic x(05) value "CODE ".
+               05 csd-code      pic 9.
+               05 filler        pic x(02) value space.
+               05 csd-count     pic zzzz9.
+
        procedure division.
-       
-           initialize choice.
-           move 7 to choice.
 
-           evaluate choice
-            when 1
-            display 1
-            when 2
-            display 2  
-            when 3
-            display 3      
+           perform load-command-table.
+
+           open input transactions-file.
+
+           perform until no-more-transactions
+               read transactions-file
+                   at end move "Y" to end-of-transactions
+                   not at end perform dispatch-transaction
+               end-read
+           end-perform.
+
+           close transactions-file.
+
+           perform write-choice-summary.
+
+       goback.
+
+       load-command-table.
+
+           open input command-table-file.
+
+           perform until end-of-command-table
+               read command-table-file
+                   at end move "Y" to end-of-commands
+                   not at end perform add-command-entry
+               end-read
+           end-perform.
+
+           close command-table-file.
+
+       add-command-entry.
+
+           add 1 to command-count.
+           move cmd-code-low     to ce-code-low(command-count).
+           move cmd-code-high    to ce-code-high(command-count).
+           move cmd-program-name to ce-program-name(command-count).
+
+       find-command-for-choice.
+
+           move "N" to command-found.
+
+           perform varying command-idx from 1 by 1
+                   until command-idx > command-count
+                       or command-was-found
+               if choice >= ce-code-low(command-idx)
+                       and choice <= ce-code-high(command-idx)
+                   move "Y" to command-found
+               end-if
+           end-perform.
+
+           if command-was-found
+               compute command-idx = command-idx - 1
+           end-if.
+
+       dispatch-transaction.
+
+           move tr-choice to choice.
+
+           add 1 to choice-count(choice + 1).
+
+           perform find-command-for-choice.
+
+           if command-was-found
+               call ce-program-name(command-idx)
+           else
+               display "don't know"
+               perform log-unmatched-choice
+           end-if.
+
+       log-unmatched-choice.
+
+           move function current-date to run-timestamp.
+
+           move choice to ed-choice.
+           move run-timestamp to ed-timestamp.
+           move exception-detail to exceptions-line.
+
+           open extend exceptions-file.
+           if exceptions-file-status = "35"
+               open output exceptions-file
+           end-if.
+
+           write exceptions-line.
+           close exceptions-file.
+
+      *> non-zero so a calling job step can detect the unmatched code.
+           move 4 to return-code.
+
+      *> one-line-per-code batch summary written at the end of the
+      *> run, covering every CHOICE value the table could have seen.
+       write-choice-summary.
+
+           open output choice-summary-file.
+
+           perform varying choice-idx from 1 by 1 until choice-idx > 10
+               perform write-one-choice-summary-line
+           end-perform.
 
-            when other
-            display "don't know"
+           close choice-summary-file.
 
-           end-evaluate.
+       write-one-choice-summary-line.
 
-       stop run.
+           compute csd-code = choice-idx - 1.
+           move choice-count(choice-idx) to csd-count.
+           move choice-summary-detail to choice-summary-line.
+           write choice-summary-line.
