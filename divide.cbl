@@ -0,0 +1,50 @@
+       identification division.
+       program-id. divide.
+
+       data division.
+       working-storage section.
+           77 a PIC 99.
+           77 b PIC 99.
+           77 c PIC 99.
+           77 r PIC 99.
+
+       screen section.
+
+           1 ask_a.
+               2 line 1 col 1 "a=".
+               2 pic 99 to a required.
+
+           1 ask_b.
+               2 line 2 col 1 "b=".
+               2 pic 99 to b required.
+
+           1 show_c.
+               2 line 3 col 1 "c=".
+               2 pic 99 from c.
+               2 line 3 col 10 "r=".
+               2 pic 99 from r.
+
+       procedure division.
+
+           initialize a.
+           initialize b.
+           initialize c.
+           initialize r.
+
+           display ask_a.
+           accept ask_a.
+
+           display ask_b.
+           accept ask_b.
+
+           if b = zero
+               display "error: cannot divide by zero"
+      *> non-zero so a calling job step can detect the rejected entry.
+               move 4 to return-code
+           else
+               divide a by b giving c remainder r
+           end-if.
+
+           display show_c.
+
+       stop run.
