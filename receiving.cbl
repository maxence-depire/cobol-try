@@ -0,0 +1,8 @@
+       identification division.
+       program-id. receiving.
+
+       procedure division.
+
+           display "processing receiving task".
+
+       goback.
