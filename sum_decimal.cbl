@@ -0,0 +1,17 @@
+       identification division.
+       program-id. sum_decimal.
+
+       data division.
+       working-storage section.
+           77 var_a pic 9(5)v99.
+           77 var_b pic 9(5)v99.
+           77 var_c pic 9(5)v99.
+
+       procedure division.
+           move 8.25 to var_a.
+           move 11.50 to var_b.
+           compute var_c = var_a + var_b.
+
+           display var_c.
+
+       stop run.
