@@ -1,17 +1,88 @@
        identification division.
-       program-id. sum.                                                  
+       program-id. sum.
+
+       environment division.
+       input-output section.
+       file-control.
+           select history-file assign to "HISTORY.DAT"
+               organization indexed
+               access mode is dynamic
+               record key is hr-history-key
+               file status is history-file-status.
+
+           select history-seq-file assign to "HISTORY-SEQ.DAT"
+               organization line sequential
+               file status is history-seq-status.
 
        data division.
+       file section.
+       fd  history-file.
+           copy historyrec.
+
+       fd  history-seq-file.
+       01  history-seq-record.
+           05 hsr-last-seq pic 9(06).
+
        working-storage section.
-           77 var_a pic 99.
-           77 var_b pic 99.
-           77 var_c pic 99.
-           
+           copy arithfields.
+           77 var_c pic s9(03).
+
+           77 history-file-status pic xx.
+           77 history-seq-status  pic xx.
+           77 history-seq         pic 9(06) value zero.
+
        procedure division.
-           move 8 to var_a.                                            
-           move 11 to var_b.
-           compute var_c = var_a + var_b.
-           
+           move 8 to a.
+           move -11 to b.
+           call "sum_calc" using a b var_c.
+
            display var_c.
 
-       stop run.
\ No newline at end of file
+           perform get-next-history-seq.
+           perform write-history-record.
+
+       goback.
+
+      *> allocates the next sequence number for today's audit trail;
+      *> the counter itself lives in a one-record control file so it
+      *> survives between runs.
+       get-next-history-seq.
+
+           move zero to history-seq.
+
+           open input history-seq-file.
+           if history-seq-status = "00"
+               read history-seq-file
+                   not at end compute history-seq = hsr-last-seq + 1
+               end-read
+               close history-seq-file
+           end-if.
+
+           if history-seq = zero
+               move 1 to history-seq
+           end-if.
+
+           move history-seq to hsr-last-seq.
+           open output history-seq-file.
+           write history-seq-record.
+           close history-seq-file.
+
+       write-history-record.
+
+           move spaces to history-record.
+           move function current-date(1:8) to hr-run-date.
+           move history-seq to hr-run-seq.
+           move "sum" to hr-program-name.
+           move "A" to hr-label-1.
+           move a to hr-value-1.
+           move "B" to hr-label-2.
+           move b to hr-value-2.
+           move "VAR_C" to hr-label-3.
+           move var_c to hr-value-3.
+
+           open i-o history-file.
+           if history-file-status = "35"
+               open output history-file
+           end-if.
+           write history-record.
+           close history-file.
\ No newline at end of file
