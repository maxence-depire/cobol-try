@@ -1,40 +1,193 @@
        identification division.
        program-id. multiply.
 
+       environment division.
+       input-output section.
+       file-control.
+           select history-file assign to "HISTORY.DAT"
+               organization indexed
+               access mode is dynamic
+               record key is hr-history-key
+               file status is history-file-status.
+
+           select history-seq-file assign to "HISTORY-SEQ.DAT"
+               organization line sequential
+               file status is history-seq-status.
+
+           select accept-audit-file assign to "ACCEPT-AUDIT.DAT"
+               organization line sequential
+               file status is accept-audit-status.
+
        data division.
+       file section.
+       fd  history-file.
+           copy historyrec.
+
+       fd  history-seq-file.
+       01  history-seq-record.
+           05 hsr-last-seq pic 9(06).
+
+       fd  accept-audit-file.
+       01  accept-audit-record.
+           copy acceptaudit.
+
        working-storage section.
-           77 a PIC 99.
-           77 b PIC 99.
-           77 c PIC 99.
+           copy arithfields.
+           copy rangefields.
+           77 prod PIC 999.
+           77 valid-input pic x value "N".
+               88 input-is-valid value "Y".
+           77 saw-invalid-entry pic x value "N".
+           77 range-valid-a pic x.
+           77 range-valid-b pic x.
+
+           77 run-timestamp pic x(15).
+
+           77 history-file-status pic xx.
+           77 history-seq-status  pic xx.
+           77 history-seq         pic 9(06) value zero.
+
+           77 accept-audit-status pic xx.
 
        screen section.
 
-           1 ask_a.
-               2 line 1 col 1 "a=".
-               2 pic 99 to a required.
+           copy promptfield replacing
+               SCREEN-NAME by ask_a
+               FIELD-LINE  by 1
+               PROMPT-TEXT by "a="
+               FIELD-PIC   by 999
+               TARGET-FIELD by a.
 
-           1 ask_b.
-               2 line 2 col 1 "b=".
-               2 pic 99 to b required.    
+           copy promptfield replacing
+               SCREEN-NAME by ask_b
+               FIELD-LINE  by 2
+               PROMPT-TEXT by "b="
+               FIELD-PIC   by 999
+               TARGET-FIELD by b.
 
            1 show_c.
                2 line 3 col 1 "c=".
-               2 pic 99 from c.                                                          
+               2 pic 999 from prod.
+               2 line 4 col 1 "run: ".
+               2 pic x(15) from run-timestamp.
 
        procedure division.
 
            initialize a.
            initialize b.
-           initialize c.
+           initialize prod.
+
+           perform until input-is-valid
+
+               display ask_a
+               accept ask_a
+               move "A" to aad-field-name
+               move a   to aad-value
+               perform log-accept-event
+
+               move a to rc-value
+               move 0 to rc-min
+               move 999 to rc-max
+               call "rangecheck" using rc-value rc-min rc-max rc-valid
+               move rc-valid to range-valid-a
+
+               display ask_b
+               accept ask_b
+               move "B" to aad-field-name
+               move b   to aad-value
+               perform log-accept-event
+
+               move b to rc-value
+               move 0 to rc-min
+               move 999 to rc-max
+               call "rangecheck" using rc-value rc-min rc-max rc-valid
+               move rc-valid to range-valid-b
 
-           display ask_a.
-           accept ask_a.                                                
+               if range-valid-a not = "Y" or range-valid-b not = "Y"
+                   display "error: a or b out of range, try again"
+                   move "N" to valid-input
+                   move "Y" to saw-invalid-entry
+               else
+                   if a * b > 999
+                       display "error: a * b too large, try again"
+                       move "N" to valid-input
+                       move "Y" to saw-invalid-entry
+                   else
+                       move "Y" to valid-input
+                   end-if
+               end-if
 
-           display ask_b.
-           accept ask_b.                                                                                             
+           end-perform.
 
-           compute c = a * b.
+           call "multiply_calc" using a b prod.
 
+           move function current-date to run-timestamp.
            display show_c.
 
-       stop run.
+           perform get-next-history-seq.
+           perform write-history-record.
+
+      *> non-zero so a calling job step can detect the rejected entry.
+           if saw-invalid-entry = "Y"
+               move 4 to return-code
+           end-if.
+
+       goback.
+
+      *> allocates the next sequence number for today's audit trail;
+      *> the counter itself lives in a one-record control file so it
+      *> survives between runs.
+       get-next-history-seq.
+
+           move zero to history-seq.
+
+           open input history-seq-file.
+           if history-seq-status = "00"
+               read history-seq-file
+                   not at end compute history-seq = hsr-last-seq + 1
+               end-read
+               close history-seq-file
+           end-if.
+
+           if history-seq = zero
+               move 1 to history-seq
+           end-if.
+
+           move history-seq to hsr-last-seq.
+           open output history-seq-file.
+           write history-seq-record.
+           close history-seq-file.
+
+      *> compliance input trail: every ACCEPT into a.field that feeds
+      *> the calculation below is logged here with the value entered.
+       log-accept-event.
+
+           move "multiply" to aad-program-name.
+           move function current-date to aad-timestamp.
+
+           open extend accept-audit-file.
+           if accept-audit-status = "35"
+               open output accept-audit-file
+           end-if.
+           write accept-audit-record.
+           close accept-audit-file.
+
+       write-history-record.
+
+           move spaces to history-record.
+           move function current-date(1:8) to hr-run-date.
+           move history-seq to hr-run-seq.
+           move "multiply" to hr-program-name.
+           move "A" to hr-label-1.
+           move a to hr-value-1.
+           move "B" to hr-label-2.
+           move b to hr-value-2.
+           move "PROD" to hr-label-3.
+           move prod to hr-value-3.
+
+           open i-o history-file.
+           if history-file-status = "35"
+               open output history-file
+           end-if.
+           write history-record.
+           close history-file.
