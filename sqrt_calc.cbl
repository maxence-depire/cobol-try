@@ -0,0 +1,15 @@
+      *> reusable square-root subprogram behind sqrt_program.cbl --
+      *> callable directly by any future dispatcher that only needs
+      *> the arithmetic.
+       identification division.
+       program-id. sqrt_calc.
+
+       data division.
+       linkage section.
+           copy arithfields.
+
+       procedure division using a b.
+
+           compute b rounded = function sqrt(a).
+
+       goback.
