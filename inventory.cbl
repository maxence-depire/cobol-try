@@ -0,0 +1,8 @@
+       identification division.
+       program-id. inventory.
+
+       procedure division.
+
+           display "processing inventory task".
+
+       goback.
