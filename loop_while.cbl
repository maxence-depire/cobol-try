@@ -9,9 +9,8 @@
 
            initialize a.
 
-           perform until a > 10
-               compute a = a + 1
-               display a
-           end-perform.
+           perform count-up-to-ten thru count-up-to-ten-exit.
 
-       stop run.
+       goback.
+
+           copy boundedcount.
