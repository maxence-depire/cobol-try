@@ -0,0 +1,20 @@
+      *> reusable numeric-range validator -- callable after any
+      *> screen's ACCEPT to confirm the value entered falls inside the
+      *> bounds the calling program requires, instead of every screen
+      *> program writing its own range-check paragraph from scratch.
+       identification division.
+       program-id. rangecheck.
+
+       data division.
+       linkage section.
+           copy rangefields.
+
+       procedure division using rc-value rc-min rc-max rc-valid.
+
+           if rc-value >= rc-min and rc-value <= rc-max
+               move "Y" to rc-valid
+           else
+               move "N" to rc-valid
+           end-if.
+
+       goback.
