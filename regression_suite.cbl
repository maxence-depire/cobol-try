@@ -0,0 +1,195 @@
+       identification division.
+       program-id. regression_suite.
+
+       data division.
+       working-storage section.
+
+           77 ws-actual-path pic x(80).
+           77 ws-shell-cmd    pic x(200).
+
+           77 prog-idx        pic 99.
+           77 pass-count      pic 99 value zero.
+           77 fail-count      pic 99 value zero.
+           77 skip-count      pic 99 value zero.
+
+           77 diff-rc         pic 9(04).
+
+           77 files-match     pic x value "Y".
+               88 output-matches value "Y".
+
+      *> the full set of baseline utility programs this suite exercises.
+           01 program-name-literals.
+               05 filler pic x(20) value "conditions".
+               05 filler pic x(20) value "hello_world".
+               05 filler pic x(20) value "loop_for".
+               05 filler pic x(20) value "loop_for_increment".
+               05 filler pic x(20) value "loop_while".
+               05 filler pic x(20) value "matrix".
+               05 filler pic x(20) value "menu".
+               05 filler pic x(20) value "multiply".
+               05 filler pic x(20) value "operations".
+               05 filler pic x(20) value "sqrt_program".
+               05 filler pic x(20) value "sum".
+               05 filler pic x(20) value "sum_with_input".
+               05 filler pic x(20) value "switch_case".
+               05 filler pic x(20) value "tables_one_line".
+
+           01 program-name-table redefines program-name-literals.
+               05 program-name occurs 14 times pic x(20).
+
+      *> "Y" = builds and runs as a standalone executable; "N" = the
+      *> program is built around a SCREEN SECTION or an indexed history
+      *> file, either of which keeps it from being driven through a
+      *> captured-output comparison -- it is skipped rather than
+      *> compared against a golden file.
+           01 runnable-flags-literal pic x(14) value "NYYYYNNNNNNNYY".
+           01 runnable-flags-table redefines runnable-flags-literal.
+               05 runnable-flag occurs 14 times pic x.
+
+      *> dynamic-call subprograms the runnable mains need at run time.
+           01 subprogram-name-literals.
+               05 filler pic x(20) value "sum_calc".
+               05 filler pic x(20) value "receiving".
+               05 filler pic x(20) value "shipping".
+               05 filler pic x(20) value "inventory".
+
+           01 subprogram-name-table redefines subprogram-name-literals.
+               05 subprogram-name occurs 4 times pic x(20).
+
+           77 subprog-idx pic 9.
+
+       procedure division.
+
+           display "regression suite: building programs".
+           perform build-programs.
+
+           display "regression suite: resetting fixture state".
+           perform reset-fixture-state.
+
+           display "regression suite: running and comparing".
+           perform varying prog-idx from 1 by 1 until prog-idx > 14
+               perform run-and-check-one-program
+           end-perform.
+
+           display "regression suite: pass=" pass-count
+               " fail=" fail-count " skip=" skip-count.
+
+           if fail-count > 0
+               move 4 to return-code
+           end-if.
+
+       stop run.
+
+      *> this suite assumes it is run from inside the data directory,
+      *> the same place every baseline program expects its control
+      *> files to live; paths below are relative to that location.
+       build-programs.
+
+           call "system" using "mkdir -p ../_tests_bin".
+           call "system" using "mkdir -p ../tests/actual".
+
+           perform varying subprog-idx from 1 by 1 until subprog-idx > 4
+               perform compile-one-subprogram
+           end-perform.
+
+           perform varying prog-idx from 1 by 1 until prog-idx > 14
+               if runnable-flag(prog-idx) = "Y"
+                   perform compile-one-program
+               end-if
+           end-perform.
+
+      *> the build itself is delegated to an external, site-configurable
+      *> build step (tests/build.sh) rather than naming a compiler
+      *> here, so this suite doesn't have to change when a shop's
+      *> toolchain does.
+       compile-one-subprogram.
+
+           move spaces to ws-shell-cmd.
+           string "../tests/build.sh sub " delimited by size
+                  subprogram-name(subprog-idx) delimited by space
+                  into ws-shell-cmd.
+
+           call "system" using ws-shell-cmd.
+
+       compile-one-program.
+
+           move spaces to ws-shell-cmd.
+           string "../tests/build.sh main " delimited by size
+                  program-name(prog-idx) delimited by space
+                  into ws-shell-cmd.
+
+           call "system" using ws-shell-cmd.
+
+      *> clears state left behind by a previous run so every pass
+      *> through this suite starts from the same fixture baseline.
+       reset-fixture-state.
+
+           call "system" using
+               "rm -f LOOP-CHECKPOINT.DAT LANG-FLAG.DAT".
+           call "system" using
+               "rm -f GRADE-CHECKPOINT.DAT GRADE-REPORT.DAT".
+           call "system" using
+               "rm -f TRANSCRIPT.DAT EXCEPTIONS.DAT".
+           call "system" using
+               "rm -f CHOICE-EXCEPTIONS.DAT CHOICE-SUMMARY.DAT".
+
+       run-and-check-one-program.
+
+           if runnable-flag(prog-idx) not = "Y"
+               display "SKIP " program-name(prog-idx)
+                   " (screen section or indexed file not supported)"
+               add 1 to skip-count
+           else
+               perform run-one-program
+               perform compare-output
+               if output-matches
+                   display "PASS " program-name(prog-idx)
+                   add 1 to pass-count
+               else
+                   display "FAIL " program-name(prog-idx)
+                   add 1 to fail-count
+               end-if
+           end-if.
+
+       run-one-program.
+
+           move spaces to ws-actual-path.
+           move spaces to ws-shell-cmd.
+
+           string "../tests/actual/" delimited by size
+                  program-name(prog-idx) delimited by space
+                  ".out" delimited by size
+                  into ws-actual-path.
+
+           string "COB_LIBRARY_PATH=../_tests_bin ../_tests_bin/"
+                      delimited by size
+                  program-name(prog-idx) delimited by space
+                  " > " delimited by size
+                  ws-actual-path delimited by size
+                  " 2>&1" delimited by size
+                  into ws-shell-cmd.
+
+           call "system" using ws-shell-cmd.
+
+      *> shells out to diff for a plain byte-for-byte comparison rather
+      *> than reading both files in COBOL and comparing them field by
+      *> field.
+       compare-output.
+
+           move spaces to ws-shell-cmd.
+           string "diff -q ../tests/actual/" delimited by size
+                  program-name(prog-idx) delimited by space
+                  ".out ../tests/golden/" delimited by size
+                  program-name(prog-idx) delimited by space
+                  ".out >/dev/null 2>&1" delimited by size
+                  into ws-shell-cmd.
+
+           call "system" using ws-shell-cmd.
+
+           compute diff-rc = return-code / 256.
+
+           if diff-rc = zero
+               move "Y" to files-match
+           else
+               move "N" to files-match
+           end-if.
