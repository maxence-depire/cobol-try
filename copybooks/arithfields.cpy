@@ -0,0 +1,6 @@
+      *> shared arithmetic operand fields for the multiply, sum, and
+      *> sqrt utilities -- one agreed precision so a value that is
+      *> valid input to one utility isn't silently truncated by
+      *> another.
+           77 a pic s9(03).
+           77 b pic s9(03).
