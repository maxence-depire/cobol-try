@@ -0,0 +1,12 @@
+      *> shared audit trail of every ACCEPT across the suite's
+      *> interactive screen programs, for the compliance review's
+      *> input trail on anything that feeds a calculation or report --
+      *> which program, which field, what was entered, and when.
+      *> caller declares the enclosing 01 group name.
+           05 aad-program-name pic x(10).
+           05 filler           pic x value space.
+           05 aad-field-name   pic x(12).
+           05 filler           pic x value space.
+           05 aad-value        pic x(10).
+           05 filler           pic x value space.
+           05 aad-timestamp    pic x(15).
