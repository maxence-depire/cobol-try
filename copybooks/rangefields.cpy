@@ -0,0 +1,8 @@
+      *> shared operands for the rangecheck subprogram -- copied into
+      *> both the caller's working-storage and rangecheck's own
+      *> linkage section so the two sides always agree on layout.
+           77 rc-value pic s9(07)v9(02).
+           77 rc-min   pic s9(07)v9(02).
+           77 rc-max   pic s9(07)v9(02).
+           77 rc-valid pic x.
+               88 rc-value-in-range value "Y".
