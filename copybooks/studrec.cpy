@@ -0,0 +1,13 @@
+      *> one note/coef pair per subject, per student, per class/term.
+      *> caller declares the enclosing 01 group name.
+           05 student-id       pic x(05).
+           05 class-code       pic x(05).
+           05 term-code        pic x(04).
+           05 subject-id       pic x(05).
+           05 note             pic 9(02)v9(02).
+               88 echec        value 0 thru 9.99.
+               88 passable     value 10 thru 11.99.
+               88 assez_bien   value 12 thru 13.99.
+               88 bien         value 14 thru 19.99.
+               88 parfait      value 20.
+           05 coef             pic 9(02).
