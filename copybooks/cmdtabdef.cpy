@@ -0,0 +1,7 @@
+      *> one transaction-code range per command, letting new codes be
+      *> added to a menu without touching its EVALUATE statement.
+      *> caller declares the enclosing 01 group name.
+           05 cmd-code-low     pic 9(01).
+           05 cmd-code-high    pic 9(01).
+           05 filler           pic x(01).
+           05 cmd-program-name pic x(10).
