@@ -0,0 +1,8 @@
+      *> one grading-scale record per class/subject combination.
+      *> caller declares the enclosing 01 group name.
+           05 scale-class-code   pic x(05).
+           05 scale-subject-id   pic x(05).
+           05 scale-passable-min pic 9(02)v99.
+           05 scale-assez-min    pic 9(02)v99.
+           05 scale-bien-min     pic 9(02)v99.
+           05 scale-parfait-min  pic 9(02)v99.
