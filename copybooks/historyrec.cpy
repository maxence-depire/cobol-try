@@ -0,0 +1,16 @@
+      *> shared indexed run-history record, appended to by every
+      *> program that keeps a permanent audit trail of what it
+      *> calculated. keyed by run date and an ever-increasing
+      *> sequence number so same-day entries stay in run order.
+           01 history-record.
+               05 hr-history-key.
+                   10 hr-run-date     pic x(08).
+                   10 hr-run-seq      pic 9(06).
+               05 hr-program-name     pic x(20).
+               05 hr-identifier       pic x(10).
+               05 hr-label-1          pic x(10).
+               05 hr-value-1          pic s9(09)v99.
+               05 hr-label-2          pic x(10).
+               05 hr-value-2          pic s9(09)v99.
+               05 hr-label-3          pic x(10).
+               05 hr-value-3          pic s9(09)v99.
