@@ -0,0 +1,14 @@
+      *> bounded count-up loop: increments the caller's working-storage
+      *> item named "a" (pic 99) by one and displays it, until it
+      *> passes 10. copied into PROCEDURE DIVISION so more than one
+      *> program can PERFORM it thru its exit paragraph instead of
+      *> copy-pasting the loop body.
+       count-up-to-ten.
+
+           perform until a > 10
+               compute a = a + 1
+               display a
+           end-perform.
+
+       count-up-to-ten-exit.
+           exit.
