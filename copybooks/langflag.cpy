@@ -0,0 +1,6 @@
+      *> shared bilingual-message language switch.
+      *> "E" displays english text, "F" displays french text; defaults
+      *> to english when no LANG-FLAG.DAT control record is present.
+           77 lang-flag pic x value "E".
+               88 lang-is-english value "E".
+               88 lang-is-french  value "F".
