@@ -0,0 +1,4 @@
+      *> reusable "clear the screen" block.
+      *> caller supplies SCREEN-NAME via COPY ... REPLACING.
+       1 SCREEN-NAME.
+           2 blank screen.
