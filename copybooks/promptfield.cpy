@@ -0,0 +1,10 @@
+      *> reusable "label + field, accept" block.
+      *> caller supplies, via COPY ... REPLACING:
+      *>   SCREEN-NAME   screen-item name
+      *>   FIELD-LINE    screen line number
+      *>   PROMPT-TEXT   label literal, including quotes
+      *>   FIELD-PIC     picture clause for the input field
+      *>   TARGET-FIELD  working-storage field to receive the value
+       1 SCREEN-NAME.
+           2 line FIELD-LINE col 1 PROMPT-TEXT.
+           2 pic FIELD-PIC to TARGET-FIELD required.
