@@ -1,20 +1,182 @@
        identification division.
-       program-id. tables.
+       program-id. tables_one_line.
+
+       environment division.
+       input-output section.
+       file-control.
+           select entier-file assign to "ENTIER.DAT"
+               organization line sequential.
+
+           select codes-file assign to "CODES.DAT"
+               organization line sequential.
+
        data division.
-       
+
+       file section.
+       fd  entier-file.
+       01  entier-record pic 9.
+
+       fd  codes-file.
+       01  codes-record pic x(10).
+
+      *> record 1 of the file: the count and sum the job is expected
+      *> to balance to once every detail record has been processed.
+       01  codes-header redefines codes-record.
+           05 cdh-record-type   pic x(01).
+               88 cdh-is-header value "H".
+           05 cdh-control-count pic 9(04).
+           05 cdh-control-sum   pic 9(05).
+
+       01  codes-detail redefines codes-record.
+           05 cf-code  pic x(05).
+           05 cf-value pic 9(05).
+
        working-storage section.
 
        77 n pic 99.
-       
+
        01 tableau.
-           02 entier pic 9 occurs 10.
+           02 entier pic 9 occurs 10 indexed by entier-idx.
+
+       77 target-value pic 9.
+       77 found-index  pic 99 value zero.
+       77 found-flag   pic x value "N".
+           88 value-was-found value "Y".
+
+       77 code-count   pic 9(03) value zero.
+       77 target-code  pic x(05).
+       77 found-code-value pic 9(05) value zero.
+       77 code-found-flag  pic x value "N".
+           88 code-was-found value "Y".
+
+       01 code-table.
+           05 code-entry occurs 1 to 200 times
+                   depending on code-count
+                   ascending key is ce-code
+                   indexed by code-idx.
+               10 ce-code  pic x(05).
+               10 ce-value pic 9(05).
+
+       77 codes-control-count pic 9(04) value zero.
+       77 codes-control-sum   pic 9(05) value zero.
+       77 codes-actual-sum    pic 9(05) value zero.
+       77 codes-eof           pic x value "N".
+           88 end-of-codes value "Y".
+
+       procedure division.
+
+       initialize n.
+
+       open input entier-file.
+
+       perform varying n from 1 by 1 until n > 10
+           read entier-file
+               at end move 0 to entier(n)
+               not at end move entier-record to entier(n)
+           end-read
+       end-perform.
+
+       close entier-file.
+
+       perform varying n from 1 by 1 until n > 10
+           display entier(n)
+       end-perform.
+
+       move 7 to target-value.
+       perform lookup-value.
+
+       if value-was-found
+           display "found at index " found-index
+       else
+           display "not found"
+      *> non-zero so a calling job step can detect the miss.
+           move 4 to return-code
+       end-if.
+
+       perform load-code-table.
+
+       move "00007" to target-code.
+       perform lookup-code.
+
+       if code-was-found
+           display "code " target-code " = " found-code-value
+       else
+           display "code not found"
+           move 4 to return-code
+       end-if.
+
+       perform check-code-control-totals.
+
+       goback.
+
+       load-code-table.
+
+           open input codes-file.
+
+           read codes-file
+               at end move "Y" to codes-eof
+           end-read.
+
+           if not end-of-codes
+               if cdh-is-header
+                   move cdh-control-count to codes-control-count
+                   move cdh-control-sum   to codes-control-sum
+
+                   perform until code-count >= 200 or end-of-codes
+                       read codes-file
+                           at end move "Y" to codes-eof
+                           not at end
+                               add 1 to code-count
+                               move cf-code to ce-code(code-count)
+                               move cf-value to ce-value(code-count)
+                               add cf-value to codes-actual-sum
+                       end-read
+                   end-perform
+               else
+                   display "error: missing or malformed header record"
+      *> non-zero so a calling job step can detect the rejected file.
+                   move 4 to return-code
+               end-if
+           end-if.
+
+           close codes-file.
+
+      *> end-of-job reconciliation: flags a short or padded run
+      *> instead of letting it finish silently against a partial file.
+       check-code-control-totals.
+
+           if code-count not = codes-control-count
+                   or codes-actual-sum not = codes-control-sum
+               display "control total mismatch: expected count "
+                   codes-control-count " sum " codes-control-sum
+                   ", actual count " code-count
+                   " sum " codes-actual-sum
+               move 4 to return-code
+           else
+               display "control totals balanced"
+           end-if.
+
+       lookup-code.
+
+           move "N" to code-found-flag.
+           move zero to found-code-value.
+
+           search all code-entry
+               at end continue
+               when ce-code(code-idx) = target-code
+                   move ce-value(code-idx) to found-code-value
+                   move "Y" to code-found-flag
+           end-search.
 
-       procedure division.       
-           
-       initialize n. 
+       lookup-value.
 
-       perform varying n from 1 by 1 until n > 10                                                 
-           display entier(n)                                           
-       end-perform.                                                   
+           move "N" to found-flag.
+           move zero to found-index.
 
-       stop run.
+           set entier-idx to 1.
+           search entier
+               at end continue
+               when entier(entier-idx) = target-value
+                   set found-index to entier-idx
+                   move "Y" to found-flag
+           end-search.
