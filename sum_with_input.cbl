@@ -1,44 +1,195 @@
        identification division.
-       program-id. sum.                                                  
+       program-id. sum_with_input.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ledger-file assign to "LEDGER.DAT"
+               organization line sequential
+               file status is ledger-file-status.
+
+           select lang-file assign to "LANG-FLAG.DAT"
+               organization line sequential
+               file status is lang-file-status.
+
+           select accept-audit-file assign to "ACCEPT-AUDIT.DAT"
+               organization line sequential
+               file status is accept-audit-status.
 
        data division.              *> Division données.
+
+       file section.
+       fd  ledger-file.
+       01  ledger-line pic x(40).
+
+       fd  lang-file.
+       01  lang-record pic x(01).
+
+       fd  accept-audit-file.
+       01  accept-audit-record.
+           copy acceptaudit.
+
        working-storage section.    *> Stockage de toutes les variables.
+           copy langflag.
+           77 lang-file-status pic xx.
+
            77 var_a pic 99.
            *> Description d'une déclaration de variable.
            *> - 77 parce que c'est comme ça.
            *> - Ensuite on a le nom de la variable.
            *> - PIC parce que c'est comme ça.
            *> - Le 99 pour la forme de la variable.
-           77 var_b pic 99.
-           77 var_c pic 99.
+           77 var_c pic 9(05).
+
+           77 addend-count pic 99 value zero.
+           77 done-entering pic x value "N".
+               88 all-addends-entered value "Y".
+
+           77 entry-valid pic x value "N".
+               88 entry-is-valid value "Y".
+
+           77 saw-invalid-entry pic x value "N".
+
+           77 ledger-file-status pic xx.
+           77 run-timestamp pic x(15).
+
+           77 accept-audit-status pic xx.
+
+           01 ledger-detail.
+               05 ld-addend-count pic z9.
+               05 filler          pic x(02) value space.
+               05 ld-total        pic zzzz9.
+               05 filler          pic x(02) value space.
+               05 ld-timestamp    pic x(15).
 
        screen section.     *> Division contenant des 'macros' pour l'affichage à l'écran.
-           
-           1 erase_screen.     *> Macro portant le nom de 'erase_screen'. Le 1 pour dire que c'est la première ligne de la macro.
-               2 blank screen. *> Commande qui permet le nettoyage de la console.
 
-           1 input_var_a.      *> Macro portant le nom de 'input_var_a'.
-               2 line 1 col 1 value 'Enter value a = '.    *> Cette ligne sert juste de texte d'indication.
-               2 pic 99 to var_a required. *> Cette ligne permet d'intégrer la saisie dans la variable.
+           copy blankscreen replacing
+               SCREEN-NAME by erase_screen.
 
-           1 input_var_b.
-               2 line 2 col 1 value 'Enter value b = '.
-               2 pic 99 to var_b required.
+           copy promptfield replacing
+               SCREEN-NAME by input_var_a_en
+               FIELD-LINE  by 1
+               PROMPT-TEXT by 'Enter value (99 to stop) = '
+               FIELD-PIC   by 99
+               TARGET-FIELD by var_a.
+
+           copy promptfield replacing
+               SCREEN-NAME by input_var_a_fr
+               FIELD-LINE  by 1
+               PROMPT-TEXT by 'Entrez une valeur (99 pour arreter) = '
+               FIELD-PIC   by 99
+               TARGET-FIELD by var_a.
 
        procedure division.
 
-           display erase_screen.  *> Cette commande permet d'appeller la macro erase_screen.                                          
+           perform read-lang-flag.
+
+           display erase_screen.  *> Cette commande permet d'appeller la macro erase_screen.
+
+           move 0 to var_c.
+
+           perform until all-addends-entered
 
-           display input_var_a.
-           accept input_var_a.    *> Cette commande permet de confirmer l'action de la macro.
+               move "N" to entry-valid
 
-           display input_var_b.
-           accept input_var_b.
+               perform until entry-is-valid
+
+                   if lang-is-french
+                       display input_var_a_fr
+                       accept input_var_a_fr
+                   else
+                       display input_var_a_en
+                       accept input_var_a_en    *> Cette commande permet de confirmer l'action de la macro.
+                   end-if
+
+                   move "VAR_A" to aad-field-name
+                   move var_a   to aad-value
+                   perform log-accept-event
+
+                   if var_a is numeric
+                       move "Y" to entry-valid
+                   else
+                       if lang-is-french
+                         display "erreur: nombre a 2 chiffres attendu"
+                       else
+                         display "error: enter a two-digit number"
+                       end-if
+                       move "Y" to saw-invalid-entry
+                   end-if
+
+               end-perform
+
+               if var_a = 99
+                   move "Y" to done-entering
+               else
+                   add var_a to var_c
+                       on size error
+                           if lang-is-french
+                             display "erreur: total trop grand, arret"
+                           else
+                             display "error: total too large, stopping"
+                           end-if
+                           move "Y" to saw-invalid-entry
+                           move "Y" to done-entering
+                   end-add
+                   if not all-addends-entered
+                       add 1 to addend-count
+                   end-if
+               end-if
+
+           end-perform.
 
            display erase_screen.
 
-           compute var_c = var_a + var_b.   *> Ici nous avons un simple calcul.
-           
            display var_c.
 
-       stop run.   *> Fin du programme.
\ No newline at end of file
+           perform post-to-ledger.
+
+      *> non-zero so a calling job step can detect the rejected entry.
+           if saw-invalid-entry = "Y"
+               move 4 to return-code
+           end-if.
+
+       goback.   *> Fin du programme.
+
+       post-to-ledger.     *> Ajoute le resultat au fichier grand livre.
+
+           move function current-date to run-timestamp.
+
+           move addend-count to ld-addend-count.
+           move var_c to ld-total.
+           move run-timestamp to ld-timestamp.
+           move ledger-detail to ledger-line.
+
+           open extend ledger-file.
+           if ledger-file-status = "35"
+               open output ledger-file
+           end-if.
+
+           write ledger-line.
+           close ledger-file.
+
+       read-lang-flag.
+
+           open input lang-file.
+           if lang-file-status = "00"
+               read lang-file
+                   not at end move lang-record to lang-flag
+               end-read
+               close lang-file
+           end-if.
+
+      *> compliance input trail: every ACCEPT into var_a that feeds
+      *> the running total is logged here with the value entered.
+       log-accept-event.
+
+           move "sum_with_input" to aad-program-name.
+           move function current-date to aad-timestamp.
+
+           open extend accept-audit-file.
+           if accept-audit-status = "35"
+               open output accept-audit-file
+           end-if.
+           write accept-audit-record.
+           close accept-audit-file.
